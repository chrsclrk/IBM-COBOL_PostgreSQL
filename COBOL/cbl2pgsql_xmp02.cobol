@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "TEACHER_MAINT".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-FILE ASSIGN TO "MNTTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "MNTERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-FILE.
+       01  TXN-REC.
+           10  TXN-ACTION-CODE    PIC X(1).
+               88  TXN-ADD        VALUE "A".
+               88  TXN-CHANGE     VALUE "C".
+           10  TXN-EMP-ID         PIC X(6).
+           10  TXN-FIRST-NAME     PIC X(8).
+           10  TXN-LAST-NAME      PIC X(8).
+           10  TXN-DEPT-CODE      PIC X(4).
+           10  TXN-HIRE-DATE      PIC X(10).
+           10  TXN-STATUS         PIC X(1).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PGSQL-CONNECT.
+           10  DB-NAME            PIC X(18) VALUE "AD22".
+       01  WS-DB-NAME-OVERRIDE    PIC X(18) VALUE SPACES.
+       COPY TEACHREC.
+       01  WS-EOF-SWITCH          PIC X(1) VALUE "N".
+           88  TXN-FILE-EOF       VALUE "Y".
+       01  WS-ERROR-LOG.
+           10  WS-ERR-CONTEXT     PIC X(20) VALUE SPACES.
+           10  WS-ERR-SQLCODE     PIC -9(4).
+       01  WS-ERR-TS-DATE         PIC 9(8).
+       01  WS-ERR-TS-TIME         PIC 9(8).
+       01  WS-TXN-COUNT           PIC 9(6) VALUE ZERO COMP.
+       01  WS-INSERT-COUNT        PIC 9(6) VALUE ZERO COMP.
+       01  WS-UPDATE-COUNT        PIC 9(6) VALUE ZERO COMP.
+       01  WS-ERROR-COUNT         PIC 9(6) VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *  DB-NAME defaults to AD22, same override rule as HELLO_POSTGRES.
+           DISPLAY "DB_NAME" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-NAME-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-DB-NAME-OVERRIDE NOT EQUAL SPACES THEN
+               MOVE WS-DB-NAME-OVERRIDE TO DB-NAME
+           END-IF.
+
+           EXEC SQL
+               CONNECT TO :DB-NAME
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               DISPLAY "+++ Error connecting to database: " SQLCODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT  TXN-FILE.
+           OPEN OUTPUT ERROR-LOG-FILE.
+
+           PERFORM UNTIL TXN-FILE-EOF
+               READ TXN-FILE
+                   AT END
+                       SET TXN-FILE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-TXN-PARAGRAPH
+               END-READ
+           END-PERFORM.
+
+           CLOSE TXN-FILE.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "DISCONNECT"        TO WS-ERR-CONTEXT
+               MOVE SQLCODE             TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           END-IF.
+
+           CLOSE ERROR-LOG-FILE.
+
+           DISPLAY "+++ Teacher maintenance run complete. +++"
+           DISPLAY "+++ Transactions read:  " WS-TXN-COUNT
+           DISPLAY "+++ Rows inserted:      " WS-INSERT-COUNT
+           DISPLAY "+++ Rows updated:       " WS-UPDATE-COUNT
+           DISPLAY "+++ Rows in error:      " WS-ERROR-COUNT
+           GOBACK.
+
+       APPLY-TXN-PARAGRAPH.
+      *  Move the transaction into the shared teacher host variables
+      *  and issue the matching INSERT or UPDATE against teachers.
+           ADD 1 TO WS-TXN-COUNT
+           MOVE TXN-EMP-ID     TO TCH-EMP-ID
+           MOVE TXN-FIRST-NAME TO TCH-FIRST-NAME
+           MOVE TXN-LAST-NAME  TO TCH-LAST-NAME
+           MOVE TXN-DEPT-CODE  TO TCH-DEPT-CODE
+           MOVE TXN-HIRE-DATE  TO TCH-HIRE-DATE
+           MOVE TXN-STATUS     TO TCH-STATUS
+
+           IF TXN-ADD THEN
+               EXEC SQL
+                   INSERT INTO teachers
+                       (employee_id, first_name, last_name,
+                        department, hire_date, status)
+                   VALUES
+                       (:TCH-EMP-ID, :TCH-FIRST-NAME, :TCH-LAST-NAME,
+                        :TCH-DEPT-CODE, :TCH-HIRE-DATE, :TCH-STATUS)
+               END-EXEC
+               IF SQLCODE NOT EQUAL ZERO THEN
+                   MOVE "INSERT teachers"  TO WS-ERR-CONTEXT
+                   MOVE SQLCODE            TO WS-ERR-SQLCODE
+                   PERFORM LOG-ERROR-PARAGRAPH
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   ADD 1 TO WS-INSERT-COUNT
+               END-IF
+           ELSE
+               IF TXN-CHANGE THEN
+                   EXEC SQL
+                       UPDATE teachers
+                          SET first_name = :TCH-FIRST-NAME,
+                              last_name  = :TCH-LAST-NAME,
+                              department = :TCH-DEPT-CODE,
+                              hire_date  = :TCH-HIRE-DATE,
+                              status     = :TCH-STATUS
+                        WHERE employee_id = :TCH-EMP-ID
+                   END-EXEC
+                   IF SQLCODE NOT EQUAL ZERO THEN
+                       MOVE "UPDATE teachers" TO WS-ERR-CONTEXT
+                       MOVE SQLCODE           TO WS-ERR-SQLCODE
+                       PERFORM LOG-ERROR-PARAGRAPH
+                       ADD 1 TO WS-ERROR-COUNT
+                   ELSE
+                       ADD 1 TO WS-UPDATE-COUNT
+                   END-IF
+               ELSE
+                   MOVE "UNKNOWN ACTION CODE" TO WS-ERR-CONTEXT
+                   MOVE ZERO                  TO WS-ERR-SQLCODE
+                   PERFORM LOG-ERROR-PARAGRAPH
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF.
+
+       LOG-ERROR-PARAGRAPH.
+      *  Append one timestamped error record and let the caller carry on.
+           ACCEPT WS-ERR-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERR-TS-TIME FROM TIME.
+           STRING WS-ERR-TS-DATE   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-ERR-TS-TIME   DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-ERR-CONTEXT   DELIMITED BY SIZE
+                  "  SQLCODE="     DELIMITED BY SIZE
+                  WS-ERR-SQLCODE   DELIMITED BY SIZE
+               INTO ERROR-LOG-REC
+           END-STRING
+           WRITE ERROR-LOG-REC.
