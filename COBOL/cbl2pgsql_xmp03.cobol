@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "TEACHER_RECON".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO "HRFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "RECONERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *  HR extract must be presented in ascending employee-id sequence;
+      *  that is how the HR system produces its nightly extract today.
+       FD  HR-FEED-FILE.
+       01  HR-FEED-REC.
+           10  HR-EMP-ID          PIC X(6).
+           10  HR-FIRST-NAME      PIC X(8).
+           10  HR-LAST-NAME       PIC X(8).
+           10  HR-DEPT-CODE       PIC X(4).
+           10  HR-HIRE-DATE       PIC X(10).
+           10  HR-STATUS          PIC X(1).
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-REC      PIC X(110).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PGSQL-CONNECT.
+           10  DB-NAME            PIC X(18) VALUE "AD22".
+       01  WS-DB-NAME-OVERRIDE    PIC X(18) VALUE SPACES.
+       COPY TEACHREC.
+       01  WS-HR-EOF-SWITCH       PIC X(1) VALUE "N".
+           88  HR-FEED-EOF        VALUE "Y".
+       01  WS-TCH-EOF-SWITCH      PIC X(1) VALUE "N".
+           88  TEACHERS-EOF       VALUE "Y".
+       01  WS-ERROR-LOG.
+           10  WS-ERR-CONTEXT     PIC X(20) VALUE SPACES.
+           10  WS-ERR-SQLCODE     PIC -9(4).
+       01  WS-ERR-TS-DATE         PIC 9(8).
+       01  WS-ERR-TS-TIME         PIC 9(8).
+       01  WS-ADD-COUNT           PIC 9(6) VALUE ZERO COMP.
+       01  WS-DROP-COUNT          PIC 9(6) VALUE ZERO COMP.
+       01  WS-MISMATCH-COUNT      PIC 9(6) VALUE ZERO COMP.
+       01  WS-ADD-COUNT-ED        PIC Z(5)9.
+       01  WS-DROP-COUNT-ED       PIC Z(5)9.
+       01  WS-MISMATCH-COUNT-ED   PIC Z(5)9.
+       01  EXCEPTION-LINE.
+           10  EXC-CATEGORY       PIC X(8)  VALUE SPACES.
+           10  EXC-EMP-ID         PIC X(6)  VALUE SPACES.
+           10  EXC-DETAIL         PIC X(90) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *  DB-NAME defaults to AD22, same override rule as HELLO_POSTGRES.
+           DISPLAY "DB_NAME" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-NAME-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-DB-NAME-OVERRIDE NOT EQUAL SPACES THEN
+               MOVE WS-DB-NAME-OVERRIDE TO DB-NAME
+           END-IF.
+
+           EXEC SQL
+               CONNECT TO :DB-NAME
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               DISPLAY "+++ Error connecting to database: " SQLCODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT  HR-FEED-FILE.
+           OPEN OUTPUT EXCEPTION-RPT-FILE.
+           OPEN OUTPUT ERROR-LOG-FILE.
+
+           EXEC SQL
+               DECLARE RECON_CURSOR CURSOR FOR
+               SELECT employee_id, first_name, last_name, department,
+                      hire_date, status
+               FROM teachers
+               ORDER BY employee_id
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RECON_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "OPEN RECON_CURSOR" TO WS-ERR-CONTEXT
+               MOVE SQLCODE             TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+               SET TEACHERS-EOF         TO TRUE
+           END-IF.
+
+           MOVE "Teacher / HR reconciliation exceptions"
+               TO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC.
+
+           PERFORM READ-HR-PARAGRAPH.
+           PERFORM FETCH-TEACHER-PARAGRAPH.
+
+           PERFORM UNTIL HR-FEED-EOF AND TEACHERS-EOF
+               EVALUATE TRUE
+                   WHEN HR-FEED-EOF
+                       PERFORM WRITE-DROP-PARAGRAPH
+                       PERFORM FETCH-TEACHER-PARAGRAPH
+                   WHEN TEACHERS-EOF
+                       PERFORM WRITE-ADD-PARAGRAPH
+                       PERFORM READ-HR-PARAGRAPH
+                   WHEN HR-EMP-ID < TCH-EMP-ID
+                       PERFORM WRITE-ADD-PARAGRAPH
+                       PERFORM READ-HR-PARAGRAPH
+                   WHEN HR-EMP-ID > TCH-EMP-ID
+                       PERFORM WRITE-DROP-PARAGRAPH
+                       PERFORM FETCH-TEACHER-PARAGRAPH
+                   WHEN OTHER
+                       PERFORM COMPARE-MATCH-PARAGRAPH
+                       PERFORM READ-HR-PARAGRAPH
+                       PERFORM FETCH-TEACHER-PARAGRAPH
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE WS-ADD-COUNT      TO WS-ADD-COUNT-ED
+           MOVE WS-DROP-COUNT     TO WS-DROP-COUNT-ED
+           MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-ED
+           STRING "Adds: "          DELIMITED BY SIZE
+                  WS-ADD-COUNT-ED   DELIMITED BY SIZE
+                  "  Drops: "       DELIMITED BY SIZE
+                  WS-DROP-COUNT-ED  DELIMITED BY SIZE
+                  "  Mismatches: "       DELIMITED BY SIZE
+                  WS-MISMATCH-COUNT-ED   DELIMITED BY SIZE
+               INTO EXCEPTION-RPT-REC
+           END-STRING
+           WRITE EXCEPTION-RPT-REC.
+
+           CLOSE HR-FEED-FILE.
+           CLOSE EXCEPTION-RPT-FILE.
+
+           EXEC SQL CLOSE RECON_CURSOR END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "CLOSE RECON_CURSOR" TO WS-ERR-CONTEXT
+               MOVE SQLCODE              TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "DISCONNECT"        TO WS-ERR-CONTEXT
+               MOVE SQLCODE             TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           END-IF.
+
+           CLOSE ERROR-LOG-FILE.
+
+           DISPLAY "+++ Teacher/HR reconciliation complete. +++"
+           GOBACK.
+
+       READ-HR-PARAGRAPH.
+           READ HR-FEED-FILE
+               AT END
+                   SET HR-FEED-EOF TO TRUE
+           END-READ.
+
+       FETCH-TEACHER-PARAGRAPH.
+           IF TEACHERS-EOF THEN
+               CONTINUE
+           ELSE
+               EXEC SQL
+                   FETCH RECON_CURSOR
+                       INTO :TCH-EMP-ID,
+                            :TCH-FIRST-NAME,
+                            :TCH-LAST-NAME,
+                            :TCH-DEPT-CODE,
+                            :TCH-HIRE-DATE,
+                            :TCH-STATUS
+               END-EXEC
+
+               IF SQLCODE EQUAL 100 THEN
+                   SET TEACHERS-EOF TO TRUE
+               ELSE
+                   IF SQLCODE NOT EQUAL ZERO THEN
+                       MOVE "FETCH RECON_CURSOR" TO WS-ERR-CONTEXT
+                       MOVE SQLCODE              TO WS-ERR-SQLCODE
+                       PERFORM LOG-ERROR-PARAGRAPH
+                       STRING "*** RECON ABORTED - teachers side "
+                                  DELIMITED BY SIZE
+                              "could not be read past this point; "
+                                  DELIMITED BY SIZE
+                              "remaining ADD lines may be false ***"
+                                  DELIMITED BY SIZE
+                           INTO EXCEPTION-RPT-REC
+                       END-STRING
+                       WRITE EXCEPTION-RPT-REC
+                       SET TEACHERS-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *  HR feed has an employee not found in the teachers table: a new
+      *  hire that hasn't made it into PostgreSQL yet.
+       WRITE-ADD-PARAGRAPH.
+           MOVE "ADD"      TO EXC-CATEGORY
+           MOVE HR-EMP-ID  TO EXC-EMP-ID
+           STRING HR-FIRST-NAME DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  HR-LAST-NAME  DELIMITED BY SPACE
+                  " in HR feed, missing from teachers" DELIMITED BY SIZE
+               INTO EXC-DETAIL
+           END-STRING
+           MOVE EXCEPTION-LINE TO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           MOVE SPACES TO EXCEPTION-LINE
+           ADD 1 TO WS-ADD-COUNT.
+
+      *  teachers table has an employee not found in the HR feed: most
+      *  likely someone who has left but is still listed as a teacher.
+       WRITE-DROP-PARAGRAPH.
+           MOVE "DROP"     TO EXC-CATEGORY
+           MOVE TCH-EMP-ID TO EXC-EMP-ID
+           STRING TCH-FIRST-NAME DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  TCH-LAST-NAME  DELIMITED BY SPACE
+                  " in teachers, missing from HR feed" DELIMITED BY SIZE
+               INTO EXC-DETAIL
+           END-STRING
+           MOVE EXCEPTION-LINE TO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           MOVE SPACES TO EXCEPTION-LINE
+           ADD 1 TO WS-DROP-COUNT.
+
+      *  Same employee on both sides: flag any field that disagrees.
+       COMPARE-MATCH-PARAGRAPH.
+           IF HR-FIRST-NAME NOT EQUAL TCH-FIRST-NAME
+              OR HR-LAST-NAME  NOT EQUAL TCH-LAST-NAME
+              OR HR-DEPT-CODE  NOT EQUAL TCH-DEPT-CODE
+              OR HR-HIRE-DATE  NOT EQUAL TCH-HIRE-DATE
+              OR HR-STATUS     NOT EQUAL TCH-STATUS
+           THEN
+               MOVE "MISMATCH" TO EXC-CATEGORY
+               MOVE HR-EMP-ID  TO EXC-EMP-ID
+               STRING "HR="            DELIMITED BY SIZE
+                      HR-FIRST-NAME    DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      HR-LAST-NAME     DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      HR-DEPT-CODE     DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      HR-HIRE-DATE     DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      HR-STATUS        DELIMITED BY SIZE
+                      " vs teachers="  DELIMITED BY SIZE
+                      TCH-FIRST-NAME   DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      TCH-LAST-NAME    DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      TCH-DEPT-CODE    DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      TCH-HIRE-DATE    DELIMITED BY SPACE
+                      "/"              DELIMITED BY SIZE
+                      TCH-STATUS       DELIMITED BY SIZE
+                   INTO EXC-DETAIL
+               END-STRING
+               MOVE EXCEPTION-LINE TO EXCEPTION-RPT-REC
+               WRITE EXCEPTION-RPT-REC
+               MOVE SPACES TO EXCEPTION-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       LOG-ERROR-PARAGRAPH.
+      *  Append one timestamped error record and let the caller carry on.
+           ACCEPT WS-ERR-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERR-TS-TIME FROM TIME.
+           STRING WS-ERR-TS-DATE   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-ERR-TS-TIME   DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-ERR-CONTEXT   DELIMITED BY SIZE
+                  "  SQLCODE="     DELIMITED BY SIZE
+                  WS-ERR-SQLCODE   DELIMITED BY SIZE
+               INTO ERROR-LOG-REC
+           END-STRING
+           WRITE ERROR-LOG-REC.
