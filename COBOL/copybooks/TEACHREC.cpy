@@ -0,0 +1,13 @@
+      *  TEACHREC - Teacher demographic/employment record layout.
+      *  Shared by the HELLO_POSTGRES roster program and the teacher
+      *  maintenance and reconciliation programs so all three agree on
+      *  the shape of a teachers-table row.
+       01  TEACHER-REC.
+           10  TCH-EMP-ID         PIC X(6).
+           10  TCH-FIRST-NAME     PIC X(8).
+           10  TCH-LAST-NAME      PIC X(8).
+           10  TCH-DEPT-CODE      PIC X(4).
+           10  TCH-HIRE-DATE      PIC X(10).
+           10  TCH-STATUS         PIC X(1).
+               88  TCH-ACTIVE     VALUE "A".
+               88  TCH-INACTIVE   VALUE "I".
