@@ -1,69 +1,246 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  "HELLO_POSTGRES".
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC               PIC X(132).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  PGSQL-CONNECT.
-           10  DB-NAME            PIC X(4)  VALUE "AD22".
-       01  PGSQL-DATA.  
-           10  NAME-FIRST         PIC X(8) VALUE SPACES.
-           10  NAME-LAST          PIC X(8) VALUE SPACES.
+           10  DB-NAME            PIC X(18) VALUE "AD22".
+       01  WS-DB-NAME-OVERRIDE    PIC X(18) VALUE SPACES.
+       COPY TEACHREC.
+       01  PGSQL-FILTER.
+           10  DEPT-FILTER        PIC X(4)  VALUE SPACES.
+           10  ACTIVE-FILTER      PIC X(1)  VALUE SPACES.
+       01  WS-RUN-DATE.
+           10  WS-RUN-YYYY        PIC 9(4).
+           10  WS-RUN-MM          PIC 9(2).
+           10  WS-RUN-DD          PIC 9(2).
+       01  WS-CURSOR-STATUS       PIC X(1) VALUE "Y".
+           88  CURSOR-OPENED-OK   VALUE "Y".
+           88  CURSOR-OPEN-FAILED VALUE "N".
+       01  WS-ERROR-LOG.
+           10  WS-ERR-CONTEXT     PIC X(20) VALUE SPACES.
+           10  WS-ERR-SQLCODE     PIC -9(4).
+       01  WS-ERR-TS-DATE         PIC 9(8).
+       01  WS-ERR-TS-TIME         PIC 9(8).
+       01  WS-TEACHER-COUNT       PIC 9(6) VALUE ZERO COMP.
+       01  WS-TEACHER-COUNT-ED    PIC Z(5)9.
+       01  SAVE-SQLCODE           PIC S9(9) COMP-5.
+       01  ASSIGN-REC.
+           10  ASG-SECTION-ID     PIC X(8) VALUE SPACES.
+           10  ASG-COURSE-CODE    PIC X(8) VALUE SPACES.
+       01  AUDIT-REC.
+           10  AUD-OPERATOR       PIC X(8)  VALUE SPACES.
+           10  AUD-JOB-ID         PIC X(8)  VALUE SPACES.
+           10  AUD-START-DATE     PIC 9(8).
+           10  AUD-START-TIME     PIC 9(8).
+           10  AUD-END-DATE       PIC 9(8).
+           10  AUD-END-TIME       PIC 9(8).
+           10  AUD-ROWS-FETCHED   PIC S9(9) COMP-5.
+           10  AUD-FINAL-SQLCODE  PIC S9(9) COMP-5.
        01  REPORT-AREA.
-           10  HDR_001            PIC x(17) VALUE '   emp_names    '.
-           10  HDR_002            PIC x(17) VALUE '----------------'.
-           10  LINE_001           PIC X(17) VALUE SPACES.
+           10  HDR_001            PIC X(68) VALUE
+               'EMP ID FIRST    LAST     DEPT HIRE-DATE  STATUS'.
+           10  HDR_002            PIC X(68) VALUE ALL '-'.
+           10  HDR_003            PIC X(30) VALUE SPACES.
+           10  LINE_001           PIC X(68) VALUE SPACES.
+           10  LINE_002           PIC X(68) VALUE SPACES.
+           10  TRAILER_001        PIC X(68) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *  DB-NAME defaults to AD22 but a DB_NAME environment variable
+      *  (set from the run's JCL PARM or shell environment) overrides it,
+      *  so the same load module can point at a test or sandbox database.
+           DISPLAY "DB_NAME" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DB-NAME-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-DB-NAME-OVERRIDE NOT EQUAL SPACES THEN
+               MOVE WS-DB-NAME-OVERRIDE TO DB-NAME
+           END-IF.
+
       *  Reloy on PGSQL environment variables for database connection.
-           EXEC SQL 
-               CONNECT TO :DB-NAME 
+           EXEC SQL
+               CONNECT TO :DB-NAME
            END-EXEC.
 
+           IF SQLCODE NOT EQUAL ZERO THEN
+               DISPLAY "+++ Error connecting to database: " SQLCODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ERROR-LOG-FILE.
+
+      *  Capture who/what ran this for the audit row written at the end.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT AUD-OPERATOR FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "JOB_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT AUD-JOB-ID FROM ENVIRONMENT-VALUE.
+
+           ACCEPT AUD-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-START-TIME FROM TIME.
+
+      *  Optional run-time filters: blank means "don't filter on this".
+           DISPLAY "DEPT_FILTER" UPON ENVIRONMENT-NAME.
+           ACCEPT DEPT-FILTER FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "ACTIVE_FILTER" UPON ENVIRONMENT-NAME.
+           ACCEPT ACTIVE-FILTER FROM ENVIRONMENT-VALUE.
+
            EXEC SQL
                DECLARE EMP_CURSOR CURSOR FOR
-               SELECT first_name, last_name FROM teachers
+               SELECT employee_id, first_name, last_name, department,
+                      hire_date, status
+               FROM teachers
+               WHERE (:DEPT-FILTER   = '    '
+                      OR department = :DEPT-FILTER)
+                 AND (:ACTIVE-FILTER = ' '
+                      OR status     = :ACTIVE-FILTER)
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ASSIGN_CURSOR CURSOR FOR
+               SELECT section_id, course_code FROM class_assignments
+               WHERE employee_id = :TCH-EMP-ID
            END-EXEC.
 
-           EXEC SQL 
-               OPEN EMP_CURSOR 
+           EXEC SQL
+               OPEN EMP_CURSOR
            END-EXEC.
 
            IF SQLCODE NOT EQUAL ZERO THEN
-               DISPLAY "+++ Error opening cursor: " SQLCODE
-               STOP RUN
+               MOVE "OPEN EMP_CURSOR"   TO WS-ERR-CONTEXT
+               MOVE SQLCODE             TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+               SET CURSOR-OPEN-FAILED   TO TRUE
            END-IF.
-           
-           DISPLAY HDR_001.
-           DISPLAY HDR_002.
-           PERFORM UNTIL SQLCODE = 100  *> 100 indicates "no data found"
-               EXEC SQL 
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING "Report Date: " DELIMITED BY SIZE
+                  WS-RUN-MM       DELIMITED BY SIZE
+                  "/"             DELIMITED BY SIZE
+                  WS-RUN-DD       DELIMITED BY SIZE
+                  "/"             DELIMITED BY SIZE
+                  WS-RUN-YYYY     DELIMITED BY SIZE
+               INTO HDR_003
+           END-STRING.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE HDR_001 TO PRINT-REC
+           WRITE PRINT-REC.
+           MOVE HDR_002 TO PRINT-REC
+           WRITE PRINT-REC.
+           MOVE HDR_003 TO PRINT-REC
+           WRITE PRINT-REC.
+
+           PERFORM UNTIL SQLCODE = 100 OR CURSOR-OPEN-FAILED
+                   OR SQLCODE NOT = ZERO
+      *> 100 indicates "no data found"; any other non-zero SQLCODE is a
+      *> hard error already logged on the prior pass, so stop fetching
+      *> rather than loop forever on a cursor that can't recover.
+               EXEC SQL
                    FETCH EMP_CURSOR
-                       INTO :NAME-FIRST, 
-                            :NAME-LAST 
+                       INTO :TCH-EMP-ID,
+                            :TCH-FIRST-NAME,
+                            :TCH-LAST-NAME,
+                            :TCH-DEPT-CODE,
+                            :TCH-HIRE-DATE,
+                            :TCH-STATUS
                END-EXEC
 
-               IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL 100 
+               IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL 100
                THEN
-                   DISPLAY "+++ Error fetching data: " SQLCODE
-                   STOP RUN
-               ELSE 
+                   MOVE "FETCH EMP_CURSOR"  TO WS-ERR-CONTEXT
+                   MOVE SQLCODE             TO WS-ERR-SQLCODE
+                   PERFORM LOG-ERROR-PARAGRAPH
+               ELSE
                    IF SQLCODE EQUAL ZERO THEN
-                       STRING " " DELIMITED BY SIZE
-                              NAME-FIRST DELIMITED BY SPACE
-                              " " DELIMITED BY SIZE
-                              NAME-LAST DELIMITED BY SPACE
+                       STRING TCH-EMP-ID     DELIMITED BY SIZE
+                              " "            DELIMITED BY SIZE
+                              TCH-FIRST-NAME DELIMITED BY SIZE
+                              " "            DELIMITED BY SIZE
+                              TCH-LAST-NAME  DELIMITED BY SIZE
+                              " "            DELIMITED BY SIZE
+                              TCH-DEPT-CODE  DELIMITED BY SIZE
+                              " "            DELIMITED BY SIZE
+                              TCH-HIRE-DATE  DELIMITED BY SIZE
+                              " "            DELIMITED BY SIZE
+                              TCH-STATUS     DELIMITED BY SIZE
                            INTO LINE_001
-                       DISPLAY LINE_001
-                       MOVE SPACES TO NAME-FIRST
-                       MOVE SPACES TO NAME-LAST
+                       MOVE LINE_001 TO PRINT-REC
+                       WRITE PRINT-REC
+                       ADD 1 TO WS-TEACHER-COUNT
+                       MOVE SQLCODE TO SAVE-SQLCODE
+                       PERFORM PRINT-ASSIGNMENTS-PARAGRAPH
+                       MOVE SAVE-SQLCODE TO SQLCODE
+                       MOVE SPACES TO TEACHER-REC
                        MOVE SPACES TO LINE_001
                     END-IF
                END-IF
            END-PERFORM.
 
-           EXEC SQL CLOSE EMP-CURSOR END-EXEC.
+           MOVE WS-TEACHER-COUNT TO WS-TEACHER-COUNT-ED
+           STRING "Total teachers fetched: " DELIMITED BY SIZE
+                  WS-TEACHER-COUNT-ED        DELIMITED BY SIZE
+               INTO TRAILER_001
+           END-STRING
+           MOVE TRAILER_001 TO PRINT-REC
+           WRITE PRINT-REC.
+
+      *  Capture the roster's final SQLCODE before CLOSE/DISCONNECT
+      *  overwrite it, for the audit row written below.
+           MOVE WS-TEACHER-COUNT TO AUD-ROWS-FETCHED
+           MOVE SQLCODE           TO AUD-FINAL-SQLCODE
+
+           CLOSE PRINT-FILE.
+
+           EXEC SQL CLOSE EMP_CURSOR END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "CLOSE EMP_CURSOR"   TO WS-ERR-CONTEXT
+               MOVE SQLCODE              TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           END-IF.
+
+      *  One audit row per run: who ran it, when, what filter, how many
+      *  rows came back, and the SQLCODE the roster finished on.
+           ACCEPT AUD-END-DATE    FROM DATE YYYYMMDD.
+           ACCEPT AUD-END-TIME    FROM TIME.
+
+           EXEC SQL
+               INSERT INTO audit_log
+                   (operator_id, job_id, dept_filter, active_filter,
+                    start_date, start_time, end_date, end_time,
+                    rows_fetched, final_sqlcode)
+               VALUES
+                   (:AUD-OPERATOR, :AUD-JOB-ID, :DEPT-FILTER,
+                    :ACTIVE-FILTER,
+                    :AUD-START-DATE, :AUD-START-TIME,
+                    :AUD-END-DATE, :AUD-END-TIME,
+                    :AUD-ROWS-FETCHED, :AUD-FINAL-SQLCODE)
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "INSERT audit_log"   TO WS-ERR-CONTEXT
+               MOVE SQLCODE              TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           END-IF.
 
       *> Disconnect from the database
            EXEC SQL
@@ -71,9 +248,72 @@
            END-EXEC.
 
            IF SQLCODE NOT EQUAL ZERO THEN
-               DISPLAY "+++ Error disconnecting from database: " SQLCODE
-               STOP RUN
+               MOVE "DISCONNECT"        TO WS-ERR-CONTEXT
+               MOVE SQLCODE             TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
            END-IF.
 
+           CLOSE ERROR-LOG-FILE.
+
            DISPLAY "+++ Disconnected from PostgreSQL database. +++"
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+
+       PRINT-ASSIGNMENTS-PARAGRAPH.
+      *  List the sections the current teacher (TCH-EMP-ID) is teaching
+      *  this term.  Runs inside the EMP_CURSOR loop, so SQLCODE for
+      *  EMP_CURSOR is saved by the caller and restored after we return.
+           EXEC SQL
+               OPEN ASSIGN_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO THEN
+               MOVE "OPEN ASSIGN_CURSOR" TO WS-ERR-CONTEXT
+               MOVE SQLCODE              TO WS-ERR-SQLCODE
+               PERFORM LOG-ERROR-PARAGRAPH
+           ELSE
+      *> any other non-zero SQLCODE is a hard error already logged on
+      *> the prior pass, so stop fetching rather than loop forever.
+               PERFORM UNTIL SQLCODE = 100 OR SQLCODE NOT = ZERO
+                   EXEC SQL
+                       FETCH ASSIGN_CURSOR
+                           INTO :ASG-SECTION-ID,
+                                :ASG-COURSE-CODE
+                   END-EXEC
+
+                   IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL 100
+                   THEN
+                       MOVE "FETCH ASSIGN_CURSOR" TO WS-ERR-CONTEXT
+                       MOVE SQLCODE               TO WS-ERR-SQLCODE
+                       PERFORM LOG-ERROR-PARAGRAPH
+                   ELSE
+                       IF SQLCODE EQUAL ZERO THEN
+                           STRING "      - Section: " DELIMITED BY SIZE
+                                  ASG-SECTION-ID       DELIMITED BY SIZE
+                                  " Course: "          DELIMITED BY SIZE
+                                  ASG-COURSE-CODE      DELIMITED BY SIZE
+                               INTO LINE_002
+                           MOVE LINE_002 TO PRINT-REC
+                           WRITE PRINT-REC
+                           MOVE SPACES TO ASSIGN-REC
+                           MOVE SPACES TO LINE_002
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE ASSIGN_CURSOR END-EXEC
+           END-IF.
+
+       LOG-ERROR-PARAGRAPH.
+      *  Append one timestamped error record and let the caller carry on.
+           ACCEPT WS-ERR-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERR-TS-TIME FROM TIME.
+           STRING WS-ERR-TS-DATE   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-ERR-TS-TIME   DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-ERR-CONTEXT   DELIMITED BY SIZE
+                  "  SQLCODE="     DELIMITED BY SIZE
+                  WS-ERR-SQLCODE   DELIMITED BY SIZE
+               INTO ERROR-LOG-REC
+           END-STRING
+           WRITE ERROR-LOG-REC.
